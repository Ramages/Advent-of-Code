@@ -0,0 +1,125 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*    PROGRAM:      RACECALC
+000400*    AUTHOR:       R. HALVERSEN
+000500*    INSTALLATION: QUALIFYING OPERATIONS
+000600*    DATE-WRITTEN: 2024-01-10
+000700*
+000800*    ROOT-FINDING ENGINE SHARED BY PARTONE, PARTTWO AND
+000900*    RECONCIL.  GIVEN A RACE'S TIME ALLOWED AND THE DISTANCE
+001000*    TO BEAT, RETURNS THE COUNT OF HOLD TIMES THAT WIN THE
+001100*    RACE.  SPEED * (TIME - SPEED) IS A DOWNWARD PARABOLA
+001200*    PEAKING AT TIME / 2, SO THE WINNING HOLD TIMES FORM ONE
+001300*    CONTIGUOUS RANGE AROUND THE PEAK - THE LOW AND HIGH ENDS
+001400*    OF THAT RANGE ARE FOUND BY AN EXACT INTEGER BINARY SEARCH
+001500*    OVER EACH MONOTONIC HALF OF THE PARABOLA RATHER THAN BY
+001600*    WALKING EVERY HOLD TIME ONE UNIT AT A TIME.
+001700*
+001800*    MODIFICATION HISTORY.
+001900*    DATE        INIT  DESCRIPTION
+002000*    ----------  ----  ----------------------------------------
+002100*    2024-01-10  RH    ORIGINAL EXTRACTION FROM PARTTWO'S
+002200*                      CLOSED-FORM LOGIC SO PARTONE COULD SHARE
+002300*                      IT.
+002400*    2024-03-02  RH    ADDED MIN/MAX WINNING SPEED AND TIGHTEST
+002500*                      MARGIN OUTPUTS FOR THE QUALIFYING-
+002600*                      COMMITTEE SUMMARY LINE.
+002700*    2024-07-08  RH    REPLACED THE QUADRATIC-FORMULA/COMP-2
+002710*                      SQUARE ROOT WITH AN EXACT INTEGER BINARY
+002720*                      SEARCH - THE FLOATING-POINT SQUARE ROOT
+002730*                      LOST PRECISION ON LARGE RACE FIGURES AND
+002740*                      COULD MISCOUNT THE WINNING HOLD TIMES BY
+002750*                      ONE ON A WIDE HEAT.
+002760*    2024-07-16  RH    ADDED AN ON SIZE ERROR CHECK TO THE
+002770*                      TIGHTEST-MARGIN COMPUTE, MATCHING THE
+002780*                      OVERFLOW GUARDS ALREADY ON THE OTHER
+002790*                      ARITHMETIC THIS BACKLOG HAS TOUCHED.
+002800******************************************************************
+002900     PROGRAM-ID. RACECALC.
+003000     ENVIRONMENT DIVISION.
+003100     DATA DIVISION.
+003200     WORKING-STORAGE SECTION.
+003300     01  WK-MID                     PIC 9(15) VALUE 0.
+003400     01  WK-PEAK-DIST               PIC 9(30) VALUE 0.
+003500     01  WK-LO                      PIC 9(15) VALUE 0.
+003600     01  WK-HI                      PIC 9(15) VALUE 0.
+003700     01  WK-MID-SEARCH              PIC 9(15) VALUE 0.
+003800     01  WK-TRY-DIST                PIC 9(30) VALUE 0.
+003900     LINKAGE SECTION.
+004000     01  LK-RACE-TIME               PIC 9(15).
+004100     01  LK-RACE-DIST               PIC 9(15).
+004200     01  LK-WIN-COUNT               PIC 9(15).
+004300     01  LK-MIN-SPEED               PIC 9(15).
+004400     01  LK-MAX-SPEED               PIC 9(15).
+004500     01  LK-MARGIN                  PIC 9(18).
+004600     PROCEDURE DIVISION USING LK-RACE-TIME LK-RACE-DIST
+004700             LK-WIN-COUNT LK-MIN-SPEED LK-MAX-SPEED LK-MARGIN.
+004800     0000-CALCULATE.
+004900******************************************************************
+005000*    SPEED * (TIME - SPEED) PEAKS AT TIME / 2.  IF EVEN THE PEAK
+005100*    DOES NOT BEAT THE RECORD DISTANCE, NOBODY WINS.  OTHERWISE
+005200*    FIND THE LOW AND HIGH ENDS OF THE WINNING RANGE BY BINARY
+005300*    SEARCH OVER EACH MONOTONIC HALF OF THE PARABOLA AND DERIVE
+005400*    THE QUALIFYING-COMMITTEE STATISTICS FROM THOSE ENDS.
+005500******************************************************************
+005600         MOVE 0 TO LK-WIN-COUNT LK-MIN-SPEED LK-MAX-SPEED
+005700             LK-MARGIN.
+005800         COMPUTE WK-MID = LK-RACE-TIME / 2.
+005900         COMPUTE WK-PEAK-DIST = WK-MID * (LK-RACE-TIME - WK-MID).
+006000         IF WK-PEAK-DIST NOT > LK-RACE-DIST
+006100             GO TO 0000-EXIT.
+006200         PERFORM 1000-FIND-MIN-SPEED.
+006300         PERFORM 2000-FIND-MAX-SPEED.
+006400         COMPUTE LK-WIN-COUNT = LK-MAX-SPEED - LK-MIN-SPEED + 1.
+006500         COMPUTE LK-MARGIN =
+006600             (LK-MIN-SPEED * (LK-RACE-TIME - LK-MIN-SPEED))
+006700                 - LK-RACE-DIST
+006710             ON SIZE ERROR
+006720                 DISPLAY "RACECALC: OVERFLOW COMPUTING THE "
+006730                     "TIGHTEST WINNING MARGIN - RUN ABORTED"
+006740                 MOVE 16 TO RETURN-CODE
+006750                 STOP RUN
+006760         END-COMPUTE.
+006800     0000-EXIT.
+006900         GOBACK.
+007000******************************************************************
+007100*    1000-FIND-MIN-SPEED - THE LEFT HALF OF THE PARABOLA, SPEED 0
+007200*    THROUGH THE PEAK, IS NON-DECREASING - BINARY SEARCH IT FOR
+007300*    THE SMALLEST SPEED THAT BEATS THE RECORD DISTANCE.
+007400******************************************************************
+007500     1000-FIND-MIN-SPEED.
+007600         MOVE 0 TO WK-LO.
+007700         MOVE WK-MID TO WK-HI.
+007800         PERFORM 1100-NARROW-MIN-SPEED
+007900             UNTIL WK-LO NOT LESS THAN WK-HI.
+008000         MOVE WK-LO TO LK-MIN-SPEED.
+008100     1100-NARROW-MIN-SPEED.
+008200         COMPUTE WK-MID-SEARCH = (WK-LO + WK-HI) / 2.
+008300         COMPUTE WK-TRY-DIST =
+008400             WK-MID-SEARCH * (LK-RACE-TIME - WK-MID-SEARCH).
+008500         IF WK-TRY-DIST > LK-RACE-DIST
+008600             MOVE WK-MID-SEARCH TO WK-HI
+008700         ELSE
+008800             COMPUTE WK-LO = WK-MID-SEARCH + 1
+008900         END-IF.
+009000******************************************************************
+009100*    2000-FIND-MAX-SPEED - THE RIGHT HALF OF THE PARABOLA, THE
+009200*    PEAK THROUGH SPEED = TIME, IS NON-INCREASING - BINARY SEARCH
+009300*    IT FOR THE LARGEST SPEED THAT BEATS THE RECORD DISTANCE.
+009400******************************************************************
+009500     2000-FIND-MAX-SPEED.
+009600         COMPUTE WK-LO = WK-MID + 1.
+009700         MOVE LK-RACE-TIME TO WK-HI.
+009800         PERFORM 2100-NARROW-MAX-SPEED
+009900             UNTIL WK-LO NOT LESS THAN WK-HI.
+010000         MOVE WK-LO TO LK-MAX-SPEED.
+010100     2100-NARROW-MAX-SPEED.
+010200         COMPUTE WK-MID-SEARCH = (WK-LO + WK-HI + 1) / 2.
+010300         COMPUTE WK-TRY-DIST =
+010400             WK-MID-SEARCH * (LK-RACE-TIME - WK-MID-SEARCH).
+010500         IF WK-TRY-DIST > LK-RACE-DIST
+010600             MOVE WK-MID-SEARCH TO WK-LO
+010700         ELSE
+010800             COMPUTE WK-HI = WK-MID-SEARCH - 1
+010900         END-IF.
+011000     END PROGRAM RACECALC.
