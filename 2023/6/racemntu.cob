@@ -0,0 +1,256 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*    PROGRAM:      RACEMNTU
+000400*    AUTHOR:       R. HALVERSEN
+000500*    INSTALLATION: QUALIFYING OPERATIONS
+000600*    DATE-WRITTEN: 2024-06-20
+000700*
+000800*    ONLINE MAINTENANCE PANEL FOR THE DAILY RACE PARAMETER FILE
+000900*    (RACEIN).  LETS AN OPERATOR ADD, LIST, AND DELETE HEATS
+001000*    WITHOUT EDITING VALUE CLAUSES IN SOURCE AND RECOMPILING
+001100*    PARTONE/PARTTWO EVERY TIME THE QUALIFYING COMMITTEE CHANGES
+001200*    THE SHEET.  A SIMPLE ACCEPT/DISPLAY MENU RATHER THAN A
+001300*    SCREEN SECTION PANEL, SINCE THAT IS ALL THIS SHOP HAS EVER
+001400*    USED FOR OPERATOR INTERACTION.
+001500*
+001600*    MODIFICATION HISTORY.
+001700*    DATE        INIT  DESCRIPTION
+001800*    ----------  ----  ----------------------------------------
+001900*    2024-06-20  RH    ORIGINAL VERSION.
+001950*    2024-07-15  RH    THE DELETE PANEL NOW ACCEPTS THE RACE ID
+001960*                      INTO AN ALPHANUMERIC BUFFER VALIDATED
+001970*                      THROUGH A REDEFINES, MATCHING THE ADD
+001980*                      PANEL'S TIME/DISTANCE ENTRY FIELDS, INSTEAD
+001990*                      OF ACCEPTING STRAIGHT INTO A NUMERIC FIELD.
+002000******************************************************************
+002100     PROGRAM-ID. RACEMNTU.
+002200     ENVIRONMENT DIVISION.
+002300     INPUT-OUTPUT SECTION.
+002400     FILE-CONTROL.
+002500         SELECT RACE-FILE ASSIGN TO "RACEIN"
+002600             ORGANIZATION IS LINE SEQUENTIAL
+002700             FILE STATUS IS WS-RACE-STATUS.
+002800     DATA DIVISION.
+002900     FILE SECTION.
+003000     FD  RACE-FILE.
+003100         COPY RACEREC.
+003200     WORKING-STORAGE SECTION.
+003300     01  WS-RACE-STATUS             PIC X(02) VALUE SPACES.
+003400     01  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+003500         88  WS-EOF                 VALUE 'Y'.
+003600     01  WS-DONE-SW                 PIC X(01) VALUE 'N'.
+003700         88  WS-DONE                VALUE 'Y'.
+003800     01  WS-RACE-COUNT              PIC 9(04) VALUE 0.
+003900     01  WS-SUB                     PIC 9(04) VALUE 0.
+004000     01  WS-NEXT-RACE-ID            PIC 9(04) VALUE 1.
+004100     01  WS-MENU-CHOICE             PIC X(01) VALUE SPACE.
+004150     01  WS-NEW-TIME-TEXT           PIC X(08) VALUE ZEROS.
+004160     01  WS-NEW-TIME REDEFINES WS-NEW-TIME-TEXT
+004170                                    PIC 9(08).
+004180     01  WS-NEW-DIST-TEXT           PIC X(12) VALUE ZEROS.
+004190     01  WS-NEW-DIST REDEFINES WS-NEW-DIST-TEXT
+004200                                    PIC 9(12).
+004400     01  WS-DEL-RACE-ID-TEXT        PIC X(04) VALUE ZEROS.
+004410     01  WS-DEL-RACE-ID REDEFINES WS-DEL-RACE-ID-TEXT
+004420                                    PIC 9(04).
+004500     01  WS-DEL-SUB                 PIC 9(04) VALUE 0.
+004600     01  RACE-TABLE.
+004700         05  RACE-ENTRY OCCURS 50 TIMES.
+004800             10  RT-RACE-ID         PIC 9(04).
+004900             10  RT-TIME            PIC 9(15).
+005000             10  RT-DIST            PIC 9(15).
+005100             10  RT-RES-COUNT       PIC 9(15) VALUE 0.
+005200             10  RT-MIN-SPEED       PIC 9(15) VALUE 0.
+005300             10  RT-MAX-SPEED       PIC 9(15) VALUE 0.
+005400             10  RT-MARGIN          PIC 9(18) VALUE 0.
+005500     PROCEDURE DIVISION.
+005600     MAIN-PROCEDURE.
+005700         PERFORM 1000-LOAD-RACES.
+005800         PERFORM 1100-COMPUTE-NEXT-ID.
+005900         PERFORM 2000-MENU-LOOP UNTIL WS-DONE.
+006000         STOP RUN.
+006100******************************************************************
+006200*    1000-LOAD-RACES - READ TODAY'S RACE SHEET, IF ONE EXISTS
+006300*    YET, INTO THE WORKING TABLE.  RACE-TABLE IS FIXED AT
+006310*    RACE-ENTRY OCCURS 50 TIMES, SO ANY HEAT BEYOND THE 50TH IS
+006320*    REJECTED AND SKIPPED, THE SAME WAY 3000-ADD-RACE REJECTS A
+006330*    51ST RACE BEING ADDED INTERACTIVELY.
+006400******************************************************************
+006500     1000-LOAD-RACES.
+006600         OPEN INPUT RACE-FILE.
+006700         IF WS-RACE-STATUS = "35"
+006800             DISPLAY "RACEMNTU: NO RACE SHEET ON FILE YET - "
+006900                 "STARTING A NEW ONE"
+007000         ELSE
+007100             PERFORM UNTIL WS-EOF
+007200                 READ RACE-FILE
+007300                     AT END
+007400                         SET WS-EOF TO TRUE
+007500                     NOT AT END
+007510                         IF WS-RACE-COUNT NOT LESS THAN 50
+007520                             DISPLAY "REJECTED - RACE SHEET IS "
+007530                                 "FULL - RACE " RF-RACE-ID
+007535                                 " NOT LOADED"
+007540                         ELSE
+007600                             ADD 1 TO WS-RACE-COUNT
+007700                             MOVE RF-RACE-ID
+007800                                 TO RT-RACE-ID (WS-RACE-COUNT)
+007900                             MOVE RF-RACE-TIME
+008000                                 TO RT-TIME (WS-RACE-COUNT)
+008100                             MOVE RF-RACE-DIST
+008200                                 TO RT-DIST (WS-RACE-COUNT)
+008210                         END-IF
+008300                 END-READ
+008400             END-PERFORM
+008500             CLOSE RACE-FILE
+008600         END-IF.
+008700******************************************************************
+008800*    1100-COMPUTE-NEXT-ID - NEW RACES ARE AUTO-NUMBERED ONE PAST
+008900*    THE HIGHEST RACE ID ALREADY ON THE SHEET.
+009000******************************************************************
+009100     1100-COMPUTE-NEXT-ID.
+009200         MOVE 1 TO WS-NEXT-RACE-ID.
+009300         PERFORM 1200-CHECK-ONE-ID
+009400             VARYING WS-SUB FROM 1 BY 1
+009500             UNTIL WS-SUB > WS-RACE-COUNT.
+009600     1200-CHECK-ONE-ID.
+009700         IF RT-RACE-ID (WS-SUB) NOT LESS THAN WS-NEXT-RACE-ID
+009800             COMPUTE WS-NEXT-RACE-ID = RT-RACE-ID (WS-SUB) + 1
+009900         END-IF.
+010000******************************************************************
+010100*    2000-MENU-LOOP - SHOW THE MENU AND CARRY OUT ONE OPERATOR
+010200*    COMMAND.
+010300******************************************************************
+010400     2000-MENU-LOOP.
+010500         PERFORM 2100-DISPLAY-MENU.
+010600         ACCEPT WS-MENU-CHOICE.
+010650         INSPECT WS-MENU-CHOICE
+010660             CONVERTING "abcdefghijklmnopqrstuvwxyz"
+010670                     TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+010700         EVALUATE WS-MENU-CHOICE
+010800             WHEN 'A'
+010900                 PERFORM 3000-ADD-RACE
+011000             WHEN 'L'
+011100                 PERFORM 4000-LIST-RACES
+011200             WHEN 'D'
+011300                 PERFORM 5000-DELETE-RACE
+011400             WHEN 'S'
+011500                 PERFORM 6000-SAVE-RACES
+011600                 SET WS-DONE TO TRUE
+011700             WHEN 'Q'
+011800                 SET WS-DONE TO TRUE
+011900             WHEN OTHER
+012000                 DISPLAY "NOT A VALID CHOICE - TRY AGAIN"
+012100         END-EVALUATE.
+012200     2100-DISPLAY-MENU.
+012300         DISPLAY " ".
+012400         DISPLAY "QUALIFYING RACE SHEET MAINTENANCE".
+012500         DISPLAY "  A = ADD A RACE".
+012600         DISPLAY "  L = LIST THE RACE SHEET".
+012700         DISPLAY "  D = DELETE A RACE".
+012800         DISPLAY "  S = SAVE THE RACE SHEET AND EXIT".
+012900         DISPLAY "  Q = EXIT WITHOUT SAVING".
+013000         DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING.
+013100******************************************************************
+013200*    3000-ADD-RACE - PROMPT FOR AND VALIDATE A NEW HEAT'S TIME
+013300*    AND DISTANCE BEFORE ADDING IT TO THE TABLE UNDER THE NEXT
+013400*    AUTO-ASSIGNED RACE ID.  SAME REJECTION RULES PARTONE
+013500*    ENFORCES ON LOAD - BLANK, ZERO, OR NON-NUMERIC IS REJECTED.
+013600******************************************************************
+013700     3000-ADD-RACE.
+013800         DISPLAY "ENTER RACE TIME ALLOWED (8 DIGITS, ZERO-"
+013810             "PADDED): " WITH NO ADVANCING.
+013900         ACCEPT WS-NEW-TIME-TEXT.
+014000         DISPLAY "ENTER RACE DISTANCE TO BEAT (12 DIGITS, ZERO-"
+014010             "PADDED): " WITH NO ADVANCING.
+014100         ACCEPT WS-NEW-DIST-TEXT.
+014200         IF WS-NEW-TIME NOT NUMERIC OR WS-NEW-DIST NOT NUMERIC
+014300             DISPLAY "REJECTED - TIME OR DISTANCE IS BLANK OR "
+014400                 "NOT NUMERIC"
+014500         ELSE
+014600             IF WS-NEW-TIME = ZERO OR WS-NEW-DIST = ZERO
+014700                 DISPLAY "REJECTED - TIME OR DISTANCE IS ZERO"
+014800             ELSE
+014900                 IF WS-RACE-COUNT NOT LESS THAN 50
+015000                     DISPLAY "REJECTED - RACE SHEET IS FULL"
+015100                 ELSE
+015200                     PERFORM 3100-APPEND-NEW-RACE
+015300                 END-IF
+015400             END-IF
+015500         END-IF.
+015600     3100-APPEND-NEW-RACE.
+015700         ADD 1 TO WS-RACE-COUNT.
+015800         MOVE WS-NEXT-RACE-ID TO RT-RACE-ID (WS-RACE-COUNT).
+015900         MOVE WS-NEW-TIME TO RT-TIME (WS-RACE-COUNT).
+016000         MOVE WS-NEW-DIST TO RT-DIST (WS-RACE-COUNT).
+016100         MOVE 0 TO RT-RES-COUNT (WS-RACE-COUNT)
+016200             RT-MIN-SPEED (WS-RACE-COUNT)
+016300             RT-MAX-SPEED (WS-RACE-COUNT)
+016400             RT-MARGIN (WS-RACE-COUNT).
+016500         DISPLAY "RACE " RT-RACE-ID (WS-RACE-COUNT) " ADDED".
+016600         ADD 1 TO WS-NEXT-RACE-ID.
+016700******************************************************************
+016800*    4000-LIST-RACES - SHOW EVERY HEAT CURRENTLY ON THE WORKING
+016900*    TABLE (NOT YET SAVED UNTIL OPTION S IS CHOSEN).
+017000******************************************************************
+017100     4000-LIST-RACES.
+017200         DISPLAY "RACE ID    TIME         DISTANCE".
+017300         PERFORM 4100-LIST-ONE-RACE
+017400             VARYING WS-SUB FROM 1 BY 1
+017500             UNTIL WS-SUB > WS-RACE-COUNT.
+017600     4100-LIST-ONE-RACE.
+017700         DISPLAY RT-RACE-ID (WS-SUB) "     "
+017800             RT-TIME (WS-SUB) "     " RT-DIST (WS-SUB).
+017900******************************************************************
+018000*    5000-DELETE-RACE - REMOVE ONE HEAT BY RACE ID AND CLOSE THE
+018100*    GAP IN THE TABLE.  THE ID IS ACCEPTED INTO AN ALPHANUMERIC
+018150*    BUFFER AND VALIDATED THROUGH A REDEFINES, THE SAME PATTERN
+018160*    3000-ADD-RACE USES FOR ITS TIME/DISTANCE ENTRY FIELDS - AN
+018170*    ACCEPT STRAIGHT INTO A NUMERIC FIELD IS AMBIGUOUS UNDER
+018180*    GNUCOBOL.
+018200******************************************************************
+018300     5000-DELETE-RACE.
+018400         DISPLAY "ENTER RACE ID TO DELETE (4 DIGITS, ZERO-"
+018410             "PADDED): " WITH NO ADVANCING.
+018500         ACCEPT WS-DEL-RACE-ID-TEXT.
+018510         IF WS-DEL-RACE-ID NOT NUMERIC
+018520             DISPLAY "REJECTED - RACE ID IS BLANK OR NOT NUMERIC"
+018530         ELSE
+018540             MOVE 0 TO WS-DEL-SUB
+018550             PERFORM 5100-FIND-DELETE-RACE
+018560                 VARYING WS-SUB FROM 1 BY 1
+018570                 UNTIL WS-SUB > WS-RACE-COUNT
+018580             IF WS-DEL-SUB = 0
+019000                 DISPLAY "RACE " WS-DEL-RACE-ID " NOT FOUND"
+019100             ELSE
+019200                 PERFORM 5200-SHIFT-ONE-RACE-DOWN
+019300                     VARYING WS-SUB FROM WS-DEL-SUB BY 1
+019400                     UNTIL WS-SUB NOT LESS THAN WS-RACE-COUNT
+019500                 SUBTRACT 1 FROM WS-RACE-COUNT
+019600                 DISPLAY "RACE " WS-DEL-RACE-ID " DELETED"
+019700             END-IF
+019800         END-IF.
+019900     5100-FIND-DELETE-RACE.
+020000         IF RT-RACE-ID (WS-SUB) = WS-DEL-RACE-ID
+020100             MOVE WS-SUB TO WS-DEL-SUB
+020200         END-IF.
+020300     5200-SHIFT-ONE-RACE-DOWN.
+020400         MOVE RACE-ENTRY (WS-SUB + 1) TO RACE-ENTRY (WS-SUB).
+020500******************************************************************
+020600*    6000-SAVE-RACES - REWRITE THE RACE FILE FROM THE WORKING
+020700*    TABLE SO PARTONE, PARTTWO, AND RECONCIL PICK UP THE CHANGES.
+020800******************************************************************
+020900     6000-SAVE-RACES.
+021000         OPEN OUTPUT RACE-FILE.
+021100         PERFORM 6100-WRITE-ONE-RACE
+021200             VARYING WS-SUB FROM 1 BY 1
+021300             UNTIL WS-SUB > WS-RACE-COUNT.
+021400         CLOSE RACE-FILE.
+021500         DISPLAY "RACE SHEET SAVED".
+021600     6100-WRITE-ONE-RACE.
+021700         MOVE SPACES TO RACE-FILE-RECORD.
+021800         MOVE RT-RACE-ID (WS-SUB) TO RF-RACE-ID.
+021900         MOVE RT-TIME (WS-SUB) TO RF-RACE-TIME.
+022000         MOVE RT-DIST (WS-SUB) TO RF-RACE-DIST.
+022100         WRITE RACE-FILE-RECORD.
+022200     END PROGRAM RACEMNTU.
