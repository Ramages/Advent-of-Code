@@ -0,0 +1,310 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*    PROGRAM:      RECONCIL
+000400*    AUTHOR:       R. HALVERSEN
+000500*    INSTALLATION: QUALIFYING OPERATIONS
+000600*    DATE-WRITTEN: 2024-02-06
+000700*
+000800*    CROSS-CHECKS PARTONE AND PARTTWO AGAINST EACH OTHER AND
+000900*    AGAINST TODAY'S RACE SHEET.  PARTONE AND PARTTWO ARE TWO
+001000*    DIFFERENT WAYS OF LOOKING AT THE SAME UNDERLYING NUMBERS
+001100*    (PER-RACE PRODUCT VERSUS ONE COMBINED RACE), SO BOTH ARE
+001200*    RECOMPUTED HERE DIRECTLY FROM THE CURRENT RACEIN FILE
+001300*    USING THE SAME RACECALC ENGINE THEY EACH CALL, AND
+001400*    COMPARED AGAINST WHAT THEY MOST RECENTLY POSTED TO THE
+001500*    SHARED RESULTS FILE.  A MISMATCH MEANS ONE OF THE TWO WAS
+001600*    LAST RUN AGAINST A DIFFERENT RACEIN THAN THE ONE ON DISK
+001700*    NOW - THE "FAT-FINGERED ONE SOURCE, NOT THE OTHER" CASE.
+001800*
+001900*    MODIFICATION HISTORY.
+002000*    DATE        INIT  DESCRIPTION
+002100*    ----------  ----  ----------------------------------------
+002200*    2024-02-06  RH    ORIGINAL VERSION.
+002250*    2024-07-15  RH    THE COMBINED TIME/DISTANCE STRING NOW
+002260*                      CARRIES AN ON OVERFLOW CHECK - A RACE
+002270*                      SHEET WITH ENOUGH HEATS TO CARRY THE
+002280*                      COMBINED FIGURE PAST 15 DIGITS WAS
+002290*                      OTHERWISE SILENTLY TRUNCATED INSTEAD OF
+002295*                      BEING CAUGHT AND REJECTED.
+002296*    2024-07-16  RH    RACEIN NOW HAS A FILE STATUS CHECK LIKE
+002297*                      RESULTS, SO A MISSING RACE SHEET ABORTS
+002298*                      CLEANLY INSTEAD OF ABENDING.
+002300******************************************************************
+002400     PROGRAM-ID. RECONCIL.
+002500     ENVIRONMENT DIVISION.
+002600     INPUT-OUTPUT SECTION.
+002700     FILE-CONTROL.
+002800         SELECT RACE-FILE ASSIGN TO "RACEIN"
+002850             ORGANIZATION IS LINE SEQUENTIAL
+002860             FILE STATUS IS WS-RACE-STATUS.
+003000         SELECT RESULTS-FILE ASSIGN TO "RESULTS"
+003100             ORGANIZATION IS LINE SEQUENTIAL
+003200             FILE STATUS IS WS-RESULTS-STATUS.
+003300     DATA DIVISION.
+003400     FILE SECTION.
+003500     FD  RACE-FILE.
+003600         COPY RACEREC.
+003700     FD  RESULTS-FILE.
+003800         COPY RESLTREC.
+003900     WORKING-STORAGE SECTION.
+004000     01  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+004100         88  WS-EOF                 VALUE 'Y'.
+004150     01  WS-RACE-STATUS             PIC X(02) VALUE SPACES.
+004200     01  WS-RESULTS-STATUS          PIC X(02) VALUE SPACES.
+004300     01  WS-RESULTS-PRESENT-SW      PIC X(01) VALUE 'Y'.
+004400         88  WS-RESULTS-PRESENT     VALUE 'Y'.
+004500     01  WS-RACE-COUNT              PIC 9(04) VALUE 0.
+004600     01  WS-SUB                     PIC 9(04) VALUE 0.
+004700     01  WS-DISCREPANCY-SW          PIC X(01) VALUE 'N'.
+004800         88  WS-DISCREPANCY-FOUND   VALUE 'Y'.
+004900*
+005000*    PER-RACE TABLE - RECOMPUTED (PARTONE-STYLE) FIGURES PLUS
+005100*    WHATEVER PARTONE LAST POSTED FOR THE SAME RACE ID.
+005200     01  RACE-TABLE.
+005300         05  RACE-ENTRY OCCURS 50 TIMES.
+005400             10  RT-RACE-ID         PIC 9(04).
+005500             10  RT-TIME            PIC 9(15).
+005600             10  RT-DIST            PIC 9(15).
+005700             10  RT-CALC-COUNT      PIC 9(15) VALUE 0.
+005800             10  RT-MIN-SPEED       PIC 9(15) VALUE 0.
+005900             10  RT-MAX-SPEED       PIC 9(15) VALUE 0.
+006000             10  RT-MARGIN          PIC 9(18) VALUE 0.
+006100             10  RT-STORED-COUNT    PIC 9(15) VALUE 0.
+006200             10  RT-STORED-SW       PIC X(01) VALUE 'N'.
+006300                 88  RT-HAS-STORED  VALUE 'Y'.
+006400     01  WS-RECALC-PRODUCT          PIC 9(18) VALUE 1.
+006500*
+006600*    PARTTWO-STYLE COMBINED RACE, BUILT THE SAME WAY PARTTWO
+006700*    BUILDS IT.
+006800     01  WS-TIME-TEXT               PIC X(08).
+006900     01  WS-DIST-TEXT               PIC X(12).
+007000     01  WS-LEAD-ZEROS              PIC 9(02) VALUE 0.
+007100     01  WS-TIME-PTR                PIC 9(03) VALUE 1.
+007200     01  WS-DIST-PTR                PIC 9(03) VALUE 1.
+007300     01  WS-COMBINED-TIME-TEXT      PIC X(15) VALUE SPACES.
+007400     01  WS-COMBINED-DIST-TEXT      PIC X(15) VALUE SPACES.
+007410     01  WS-COMBINE-OVFL-SW         PIC X(01) VALUE 'N'.
+007420         88  WS-COMBINE-OVFL        VALUE 'Y'.
+007500     01  WS-COMBINED-TIME           PIC 9(15) VALUE 0.
+007600     01  WS-COMBINED-DIST           PIC 9(15) VALUE 0.
+007700     01  WS-RECALC-COMBINED         PIC 9(15) VALUE 0.
+007800     01  WS-COMBINED-MIN-SPEED      PIC 9(15) VALUE 0.
+007900     01  WS-COMBINED-MAX-SPEED      PIC 9(15) VALUE 0.
+008000     01  WS-COMBINED-MARGIN         PIC 9(18) VALUE 0.
+008100*
+008200*    MOST RECENT FIGURES POSTED TO THE SHARED RESULTS FILE.
+008300     01  WS-STORED-PARTONE-OVL      PIC 9(18) VALUE 0.
+008400     01  WS-STORED-PARTONE-OVL-SW   PIC X(01) VALUE 'N'.
+008500         88  WS-HAS-PARTONE-OVL     VALUE 'Y'.
+008600     01  WS-STORED-PARTTWO-OVL      PIC 9(18) VALUE 0.
+008700     01  WS-STORED-PARTTWO-OVL-SW   PIC X(01) VALUE 'N'.
+008800         88  WS-HAS-PARTTWO-OVL     VALUE 'Y'.
+008900     PROCEDURE DIVISION.
+009000     MAIN-PROCEDURE.
+009100         PERFORM 1000-LOAD-RACES.
+009200         PERFORM 2000-RECALC-ONE-RACE
+009300             VARYING WS-SUB FROM 1 BY 1
+009400             UNTIL WS-SUB > WS-RACE-COUNT.
+009500         PERFORM 2500-RECALC-COMBINED.
+009600         PERFORM 3000-LOAD-STORED-RESULTS.
+009700         PERFORM 4000-COMPARE-ONE-RACE
+009800             VARYING WS-SUB FROM 1 BY 1
+009900             UNTIL WS-SUB > WS-RACE-COUNT.
+010000         PERFORM 4500-COMPARE-OVERALL.
+010100
+010200         IF WS-DISCREPANCY-FOUND
+010300             DISPLAY
+010400                 "RECONCILIATION: DISCREPANCIES FOUND - SEE ABOVE"
+010500         ELSE
+010600             DISPLAY
+010700                 "RECONCILIATION: PARTONE AND PARTTWO AGREE"
+010800         END-IF.
+010900
+011000         STOP RUN.
+011100******************************************************************
+011200*    1000-LOAD-RACES - SAME RACE SHEET PARTONE AND PARTTWO READ.
+011210*    RACE-TABLE IS FIXED AT RACE-ENTRY OCCURS 50 TIMES, SO A SHEET
+011220*    WITH MORE THAN 50 HEATS IS REJECTED RATHER THAN INDEXED PAST
+011230*    THE END OF THE TABLE.
+011300******************************************************************
+011400     1000-LOAD-RACES.
+011450         OPEN INPUT RACE-FILE.
+011460         IF WS-RACE-STATUS NOT = "00"
+011470             DISPLAY "RECONCIL: CANNOT OPEN RACE FILE - STATUS "
+011480                 WS-RACE-STATUS " - RUN ABORTED"
+011490             MOVE 16 TO RETURN-CODE
+011495             STOP RUN
+011498         END-IF.
+011600         PERFORM UNTIL WS-EOF
+011700             READ RACE-FILE
+011800                 AT END
+011900                     SET WS-EOF TO TRUE
+012000                 NOT AT END
+012010                     IF WS-RACE-COUNT NOT LESS THAN 50
+012020                         DISPLAY "RECONCIL: RACE SHEET HAS MORE "
+012030                             "THAN 50 HEATS - RUN ABORTED"
+012040                         MOVE 16 TO RETURN-CODE
+012050                         STOP RUN
+012060                     END-IF
+012100                     ADD 1 TO WS-RACE-COUNT
+012200                     MOVE RF-RACE-ID TO RT-RACE-ID (WS-RACE-COUNT)
+012300                     MOVE RF-RACE-TIME TO RT-TIME (WS-RACE-COUNT)
+012400                     MOVE RF-RACE-DIST TO RT-DIST (WS-RACE-COUNT)
+012500             END-READ
+012600         END-PERFORM.
+012700         CLOSE RACE-FILE.
+012800******************************************************************
+012900*    2000-RECALC-ONE-RACE - PARTONE-STYLE PER-RACE COUNT.
+013000******************************************************************
+013100     2000-RECALC-ONE-RACE.
+013200         CALL "RACECALC" USING RT-TIME (WS-SUB) RT-DIST (WS-SUB)
+013300                 RT-CALC-COUNT (WS-SUB) RT-MIN-SPEED (WS-SUB)
+013400                 RT-MAX-SPEED (WS-SUB) RT-MARGIN (WS-SUB).
+013500         MULTIPLY WS-RECALC-PRODUCT BY RT-CALC-COUNT (WS-SUB)
+013510             GIVING WS-RECALC-PRODUCT
+013520             ON SIZE ERROR
+013530                 DISPLAY "RECONCIL: OVERFLOW MULTIPLYING RACE "
+013540                     RT-RACE-ID (WS-SUB)
+013550                     " INTO THE RUNNING PRODUCT - RUN ABORTED"
+013560                 MOVE 16 TO RETURN-CODE
+013570                 STOP RUN
+013580         END-MULTIPLY.
+013700******************************************************************
+013800*    2500-RECALC-COMBINED - PARTTWO-STYLE SINGLE COMBINED RACE.
+013900******************************************************************
+014000     2500-RECALC-COMBINED.
+014100         MOVE 'N' TO WS-EOF-SW.
+014200         OPEN INPUT RACE-FILE.
+014300         PERFORM UNTIL WS-EOF
+014400             READ RACE-FILE
+014500                 AT END
+014600                     SET WS-EOF TO TRUE
+014700                 NOT AT END
+014800                     PERFORM 2600-APPEND-COMBINED
+014900             END-READ
+015000         END-PERFORM.
+015100         CLOSE RACE-FILE.
+015110         IF WS-COMBINE-OVFL
+015120             DISPLAY "RECONCIL: COMBINED RACE FIGURE EXCEEDS 15 "
+015130                 "DIGITS - RUN ABORTED"
+015140             MOVE 16 TO RETURN-CODE
+015150             STOP RUN
+015160         END-IF.
+015200         MOVE WS-COMBINED-TIME-TEXT TO WS-COMBINED-TIME.
+015300         MOVE WS-COMBINED-DIST-TEXT TO WS-COMBINED-DIST.
+015400         CALL "RACECALC" USING WS-COMBINED-TIME WS-COMBINED-DIST
+015500             WS-RECALC-COMBINED WS-COMBINED-MIN-SPEED
+015600             WS-COMBINED-MAX-SPEED WS-COMBINED-MARGIN.
+015700     2600-APPEND-COMBINED.
+015800         MOVE RF-RACE-TIME TO WS-TIME-TEXT.
+015900         MOVE RF-RACE-DIST TO WS-DIST-TEXT.
+016000         MOVE 0 TO WS-LEAD-ZEROS.
+016100         INSPECT WS-TIME-TEXT TALLYING WS-LEAD-ZEROS
+016200             FOR LEADING '0'.
+016300         IF WS-LEAD-ZEROS = LENGTH OF WS-TIME-TEXT
+016400             SUBTRACT 1 FROM WS-LEAD-ZEROS
+016500         END-IF.
+016600         STRING WS-TIME-TEXT (WS-LEAD-ZEROS + 1:)
+016700                 DELIMITED BY SIZE
+016800                 INTO WS-COMBINED-TIME-TEXT
+016900                 WITH POINTER WS-TIME-PTR
+016910             ON OVERFLOW
+016920                 SET WS-COMBINE-OVFL TO TRUE
+017000         END-STRING.
+017100         MOVE 0 TO WS-LEAD-ZEROS.
+017200         INSPECT WS-DIST-TEXT TALLYING WS-LEAD-ZEROS
+017300             FOR LEADING '0'.
+017400         IF WS-LEAD-ZEROS = LENGTH OF WS-DIST-TEXT
+017500             SUBTRACT 1 FROM WS-LEAD-ZEROS
+017600         END-IF.
+017700         STRING WS-DIST-TEXT (WS-LEAD-ZEROS + 1:)
+017800                 DELIMITED BY SIZE
+017900                 INTO WS-COMBINED-DIST-TEXT
+018000                 WITH POINTER WS-DIST-PTR
+018010             ON OVERFLOW
+018020                 SET WS-COMBINE-OVFL TO TRUE
+018100         END-STRING.
+018200******************************************************************
+018300*    3000-LOAD-STORED-RESULTS - PICK UP THE MOST RECENT FIGURES
+018400*    PARTONE AND PARTTWO POSTED TO THE SHARED RESULTS FILE.
+018500*    THE FILE IS APPEND-ONLY SO THE LAST RECORD FOR A GIVEN
+018600*    PROGRAM/RACE COMBINATION READ HERE IS ALSO THE MOST
+018700*    RECENT ONE WRITTEN.
+018800******************************************************************
+018900     3000-LOAD-STORED-RESULTS.
+019000         MOVE 'N' TO WS-EOF-SW.
+019100         OPEN INPUT RESULTS-FILE.
+019200         IF WS-RESULTS-STATUS = "35"
+019300             SET WS-EOF TO TRUE
+019400             MOVE 'N' TO WS-RESULTS-PRESENT-SW
+019500         END-IF.
+019600         PERFORM UNTIL WS-EOF
+019700             READ RESULTS-FILE
+019800                 AT END
+019900                     SET WS-EOF TO TRUE
+020000                 NOT AT END
+020100                     PERFORM 3100-POST-STORED-RESULT
+020200             END-READ
+020300         END-PERFORM.
+020400         IF WS-RESULTS-PRESENT
+020500             CLOSE RESULTS-FILE
+020600         END-IF.
+020700     3100-POST-STORED-RESULT.
+020800         IF RS-PROGRAM-ID = "PARTONE "
+020900             IF RS-RACE-ID = 0
+021000                 MOVE RS-FINAL-RESULT TO WS-STORED-PARTONE-OVL
+021100                 MOVE 'Y' TO WS-STORED-PARTONE-OVL-SW
+021200             ELSE
+021300                 PERFORM 3200-POST-STORED-RACE
+021400             END-IF
+021500         END-IF.
+021600         IF RS-PROGRAM-ID = "PARTTWO "
+021700             IF RS-RACE-ID = 0
+021800                 MOVE RS-FINAL-RESULT TO WS-STORED-PARTTWO-OVL
+021900                 MOVE 'Y' TO WS-STORED-PARTTWO-OVL-SW
+022000             END-IF
+022100         END-IF.
+022200     3200-POST-STORED-RACE.
+022300         PERFORM VARYING WS-SUB FROM 1 BY 1
+022400                 UNTIL WS-SUB > WS-RACE-COUNT
+022500             IF RT-RACE-ID (WS-SUB) = RS-RACE-ID
+022600                 MOVE RS-FINAL-RESULT TO RT-STORED-COUNT (WS-SUB)
+022700                 MOVE 'Y' TO RT-STORED-SW (WS-SUB)
+022800             END-IF
+022900         END-PERFORM.
+023000******************************************************************
+023100*    4000-COMPARE-ONE-RACE - FLAG A RACE WHERE PARTONE'S LAST
+023200*    STORED FIGURE DOES NOT MATCH WHAT THE CURRENT RACE SHEET
+023300*    RECALCULATES TO.
+023400******************************************************************
+023500     4000-COMPARE-ONE-RACE.
+023600         IF RT-HAS-STORED (WS-SUB)
+023700                 AND RT-STORED-COUNT (WS-SUB)
+023800                     NOT = RT-CALC-COUNT (WS-SUB)
+023900             SET WS-DISCREPANCY-FOUND TO TRUE
+024000             DISPLAY "DISCREPANCY - RACE " RT-RACE-ID (WS-SUB)
+024100                 ": PARTONE STORED " RT-STORED-COUNT (WS-SUB)
+024200                 " BUT RACEIN NOW GIVES "
+024300                 RT-CALC-COUNT (WS-SUB)
+024400         END-IF.
+024500******************************************************************
+024600*    4500-COMPARE-OVERALL - SAME CHECK FOR THE TWO OVERALL
+024700*    FIGURES (PARTONE'S PRODUCT, PARTTWO'S COMBINED COUNT).
+024800******************************************************************
+024900     4500-COMPARE-OVERALL.
+025000         IF WS-HAS-PARTONE-OVL
+025100                 AND WS-STORED-PARTONE-OVL NOT = WS-RECALC-PRODUCT
+025200             SET WS-DISCREPANCY-FOUND TO TRUE
+025300             DISPLAY "DISCREPANCY - PARTONE OVERALL: STORED "
+025400                 WS-STORED-PARTONE-OVL " BUT RACEIN NOW GIVES "
+025500                 WS-RECALC-PRODUCT
+025600         END-IF.
+025700         IF WS-HAS-PARTTWO-OVL
+025800                 AND WS-STORED-PARTTWO-OVL
+025810                     NOT = WS-RECALC-COMBINED
+025900             SET WS-DISCREPANCY-FOUND TO TRUE
+026000             DISPLAY "DISCREPANCY - PARTTWO OVERALL: STORED "
+026100                 WS-STORED-PARTTWO-OVL " BUT RACEIN NOW GIVES "
+026200                 WS-RECALC-COMBINED
+026300         END-IF.
+026400     END PROGRAM RECONCIL.
