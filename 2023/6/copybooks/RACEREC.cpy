@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*    RACEREC.CPY
+000300*    RECORD LAYOUT FOR THE DAILY RACE PARAMETER FILE (RACEIN).
+000400*    ONE RECORD PER QUALIFYING HEAT - RACE ID, TIME ALLOWED,
+000500*    AND THE DISTANCE TO BEAT.  FIXED-WIDTH, LINE SEQUENTIAL.
+000600*
+000700*    MAINTAINED BY:  RACEMNTU (ONLINE MAINTENANCE PANEL)
+000800*    READ BY:        PARTONE, PARTTWO, RECONCIL
+000900******************************************************************
+001000     01  RACE-FILE-RECORD.
+001100         05  RF-RACE-ID              PIC 9(04).
+001200         05  FILLER                  PIC X(01).
+001300         05  RF-RACE-TIME            PIC 9(08).
+001400         05  FILLER                  PIC X(01).
+001500         05  RF-RACE-DIST            PIC 9(12).
+001600     01  RACE-FILE-RECORD-X REDEFINES RACE-FILE-RECORD
+001700                                     PIC X(26).
