@@ -0,0 +1,15 @@
+000100******************************************************************
+000200*    REPRTREC.CPY
+000300*    RECORD LAYOUT FOR THE NARRATIVE QUALIFYING REPORT (REPORT).
+000400*    ONE PLAIN-TEXT PRINT LINE PER RECORD - A HEADER LINE NAMING
+000500*    THE RUN DATE AND PROGRAM, ONE LINE PER HEAT SHOWING THE
+000600*    FIGURES USED, A FOLLOW-ON LINE WITH THAT HEAT'S WINNING-
+000700*    MARGIN STATISTICS, AND A CLOSING OVERALL-RESULT LINE.  THIS
+000800*    IS THE HUMAN-READABLE COMPANION TO THE MACHINE-READABLE
+000900*    RESULTS FILE (RESLTREC).  132 BYTES WIDE TO LEAVE ROOM FOR
+001000*    THE WINNING-MARGIN STATISTICS ALONGSIDE THE RACE FIGURES.
+001100*
+001200*    WRITTEN BY:     PARTONE, PARTTWO
+001300******************************************************************
+001400     01  REPORT-LINE.
+001500         05  RPT-TEXT                PIC X(132).
