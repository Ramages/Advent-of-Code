@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*    RESLTREC.CPY
+000300*    RECORD LAYOUT FOR THE SHARED QUALIFYING RESULTS FILE
+000400*    (RESULTS).  EVERY PROGRAM THAT PRODUCES A FINAL RESULT
+000500*    APPENDS ONE RECORD PER RUN SO DOWNSTREAM JOBS AND THE
+000600*    RECONCILIATION DRIVER CAN PICK IT UP WITHOUT RERUNNING
+000700*    THE CALCULATION OR SCRAPING CONSOLE OUTPUT.
+000800*
+000900*    RS-RACE-ID OF 0000 MEANS THE FIGURE IS THE OVERALL
+001000*    FINAL-RESULT FOR THE RUN (PRODUCT OF RACES FOR PARTONE,
+001100*    THE SINGLE COMBINED RACE FOR PARTTWO); ANY OTHER VALUE
+001200*    IS A PER-RACE FIGURE.
+001300******************************************************************
+001400     01  RESULT-FILE-RECORD.
+001500         05  RS-RUN-DATE             PIC 9(08).
+001600         05  FILLER                  PIC X(01).
+001700         05  RS-PROGRAM-ID           PIC X(08).
+001800         05  FILLER                  PIC X(01).
+001900         05  RS-RACE-ID              PIC 9(04).
+002000         05  FILLER                  PIC X(01).
+002100         05  RS-FINAL-RESULT         PIC 9(18).
+002200     01  RESULT-FILE-RECORD-X REDEFINES RESULT-FILE-RECORD
+002300                                     PIC X(41).
