@@ -0,0 +1,31 @@
+000100******************************************************************
+000200*    CHKPTREC.CPY
+000300*    CHECKPOINT RECORD FOR PARTONE'S RACE TABLE PROCESSING.
+000400*
+000500*    THE PER-RACE COUNT ITSELF IS NOW A DIRECT ROOT
+000600*    CALCULATION (SEE RACECALC) RATHER THAN A SPEED-BY-SPEED
+000700*    LOOP, SO THERE IS NO LONGER ANYTHING TO CHECKPOINT WITHIN
+000800*    A SINGLE RACE - A RACE EITHER HAS ITS WIN COUNT OR IT
+000900*    DOESN'T.  WHAT STILL TAKES REAL WALL-CLOCK TIME ON A BIG
+001000*    QUALIFYING SHEET IS GRINDING THROUGH MANY RACES, SO THE
+001100*    CHECKPOINT IS TAKEN AT RACE BOUNDARIES: THE LAST RACE
+001200*    FULLY POSTED TO THE RUNNING PRODUCT, AND THE PRODUCT
+001300*    ITSELF, SO A KILLED OR ABENDED RUN RESUMES AT THE NEXT
+001400*    UNPROCESSED RACE INSTEAD OF FROM RACE ONE.
+001410*
+001420*    CK-RACE-COUNT AND CK-SHEET-CHECKSUM IDENTIFY THE RACE SHEET
+001430*    THE CHECKPOINT WAS TAKEN AGAINST (HEAT COUNT PLUS A RUNNING
+001440*    SUM OF EVERY HEAT'S TIME AND DISTANCE) SO A CHECKPOINT LEFT
+001450*    OVER FROM A DIFFERENT RACEIN IS NOT MISTAKEN FOR ONE TAKEN
+001460*    AGAINST TODAY'S SHEET.
+001500******************************************************************
+001600     01  CHKPT-FILE-RECORD.
+001700         05  CK-LAST-RACE-ID         PIC 9(04).
+001800         05  FILLER                  PIC X(01).
+001900         05  CK-RUNNING-PRODUCT      PIC 9(18).
+001910         05  FILLER                  PIC X(01).
+001920         05  CK-RACE-COUNT           PIC 9(04).
+001930         05  FILLER                  PIC X(01).
+001940         05  CK-SHEET-CHECKSUM       PIC 9(18).
+002000     01  CHKPT-FILE-RECORD-X REDEFINES CHKPT-FILE-RECORD
+002100                                     PIC X(47).
