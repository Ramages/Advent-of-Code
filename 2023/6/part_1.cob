@@ -1,53 +1,447 @@
-000100     IDENTIFICATION DIVISION.
-000200     PROGRAM-ID. partOne.
-000300     ENVIRONMENT DIVISION.
-000400     DATA DIVISION.
-000500     WORKING-STORAGE SECTION.
-000600          01 time_one PIC 9(2) VALUE xxxx.
-000700          01 time_two PIC 9(2) VALUE xxxx.
-000800          01 time_three PIC 9(2) VALUE xxxx.
-000900          01 time_four PIC 9(2) VALUE xxxx.
-001000          01 res_1 PIC 9(8) VALUE 0.
-001100          01 res_2 PIC 9(8) VALUE 0.
-001200          01 res_3 PIC 9(8) VALUE 0.
-001300          01 res_4 PIC 9(8) VALUE 0.  
-001400          01 speed_one PIC 9(8) VALUE 0.
-001500          01 speed_two PIC 9(8) VALUE 0.
-001600          01 speed_three PIC 9(8) VALUE 0.
-001700          01 speed_four PIC 9(8) VALUE 0.
-001800          01 final_result PIC 9(10) VALUE 1.
-001900     PROCEDURE DIVISION.
-002000     MAIN-PROCEDURE.
-002100          PERFORM FIRST-NUMBER UNTIL time_one = 0.
-002200          MULTIPLY final_result BY res_1 GIVING final_result.
-002300          PERFORM SECOND-NUMBER UNTIL time_two = 0.
-002400          MULTIPLY final_result BY res_2 GIVING final_result.
-002500          PERFORM THIRD-NUMBER UNTIL time_three = 0.
-002600          MULTIPLY final_result BY res_3 GIVING final_result.
-002700          PERFORM FOURTH-NUMBER UNTIL time_four = 0.
-002800          MULTIPLY final_result BY res_4 GIVING final_result.
-002900
-003000          DISPLAY "Final result: " final_result.
-003100
-003200          STOP RUN.
-003300     FIRST-NUMBER.
-003400          IF time_one * speed_one > xxxx THEN
-003500              ADD 1 TO res_1.
-003600          SUBTRACT 1 FROM time_one.
-003700          ADD 1 TO speed_one.
-003800     SECOND-NUMBER.
-003900          IF time_two * speed_two > xxxx THEN
-004000              ADD 1 TO res_2.
-004100          SUBTRACT 1 FROM time_two.
-004200          ADD 1 TO speed_two.
-004300     THIRD-NUMBER.
-004400          IF time_three * speed_three > xxxx THEN
-004500              ADD 1 TO res_3.
-004600          SUBTRACT 1 FROM time_three.
-004700          ADD 1 TO speed_three.
-004800     FOURTH-NUMBER.
-004900          IF time_four * speed_four > xxxx THEN
-005000              ADD 1 TO res_4.
-005100          SUBTRACT 1 FROM time_four.
-005200          ADD 1 TO speed_four.
-005300     END PROGRAM partOne.
+000100 IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300*    PROGRAM:      PARTONE
+000400*    AUTHOR:       R. HALVERSEN
+000500*    INSTALLATION: QUALIFYING OPERATIONS
+000600*    DATE-WRITTEN: 2023-12-06
+000700*
+000800*    COUNTS, FOR EACH QUALIFYING HEAT ON THE RACE PARAMETER
+000900*    FILE, HOW MANY BOAT-HOLD TIMES BEAT THE RECORD DISTANCE,
+001000*    THEN MULTIPLIES THE PER-RACE COUNTS TOGETHER FOR THE
+001100*    OVERALL QUALIFYING FIGURE.
+001200*
+001300*    MODIFICATION HISTORY.
+001400*    DATE        INIT  DESCRIPTION
+001500*    ----------  ----  ----------------------------------------
+001600*    2023-12-06  RH    ORIGINAL VERSION - FOUR HARDCODED RACES.
+001700*    2024-01-10  RH    REPLACED THE FOUR HARDCODED RACE SLOTS
+001710*                      WITH A RACE PARAMETER FILE (RACEIN) AND
+001720*                      AN OCCURS TABLE SO THE DAY'S SHEET CAN
+001730*                      CARRY ANY NUMBER OF HEATS WITHOUT A
+001740*                      RECOMPILE.
+001750*    2024-01-10  RH    SWITCHED THE PER-RACE COUNT FROM A
+001760*                      SPEED-BY-SPEED LOOP TO THE CLOSED-FORM
+001770*                      ROOT CALCULATION IN RACECALC (SAME
+001780*                      ENGINE PARTTWO USES) SO LARGE HEATS
+001790*                      RETURN INSTANTLY.
+001800*    2024-02-06  RH    NOW APPENDS EVERY RACE'S FIGURE AND THE
+001810*                      OVERALL FINAL RESULT TO THE SHARED
+001820*                      RESULTS FILE SO RECONCIL CAN CROSS-
+001830*                      CHECK THIS RUN AGAINST PARTTWO'S.
+001840*    2024-03-10  RH    ADDED A NARRATIVE REPORT FILE (REPORT)
+001850*                      ALONGSIDE THE MACHINE-READABLE RESULTS
+001860*                      FILE SO THE QUALIFYING COMMITTEE HAS A
+001870*                      PLAIN-TEXT RECORD OF EACH RUN'S FIGURES
+001880*                      WITHOUT HAVING TO DECODE THE RESULTS FILE.
+001890*    2024-04-02  RH    ADDED UP-FRONT VALIDATION OF THE RACE
+001900*                      SHEET - A HEAT WITH A ZERO, BLANK, OR
+001910*                      NON-NUMERIC TIME OR DISTANCE IS NOW
+001920*                      REJECTED BY SLOT BEFORE CALCULATION.
+001930*    2024-04-22  RH    WIDENED THE RUNNING PRODUCT AND ADDED AN
+001940*                      ON SIZE ERROR CHECK ON THE MULTIPLY - A
+001950*                      QUALIFYING SHEET WITH ENOUGH HEATS COULD
+001960*                      OTHERWISE OVERFLOW THE FIELD SILENTLY.
+001970*    2024-05-14  RH    THE REPORT NOW PRINTS EACH HEAT'S MIN/MAX
+001980*                      WINNING HOLD SPEED AND TIGHTEST WINNING
+001990*                      MARGIN - RACECALC HAS BEEN RETURNING THESE
+002000*                      SINCE THE CLOSED-FORM SWITCH, BUT NOTHING
+002010*                      SURFACED THEM UNTIL NOW.
+002020*    2024-06-03  RH    ADDED CHECKPOINT/RESTART AT RACE-TABLE
+002030*                      BOUNDARIES SO A KILLED OR ABENDED RUN ON
+002040*                      A LONG QUALIFYING SHEET PICKS UP AT THE
+002050*                      NEXT UNPROCESSED RACE INSTEAD OF REDOING
+002060*                      THE WHOLE SHEET FROM RACE ONE.
+002070*    2024-07-15  RH    RESULTS AND REPORT NOW ONLY POST RACES
+002080*                      RECALCULATED ON THIS RUN (WS-START-SUB
+002090*                      THROUGH THE END OF THE TABLE) INSTEAD OF
+002100*                      EVERY RACE IN THE TABLE - ON A RESUMED RUN
+002110*                      THE PRE-CHECKPOINT RACES WERE ALREADY
+002120*                      POSTED BY THE EARLIER RUN AND THEIR TABLE
+002130*                      ENTRIES ARE NEVER RECOMPUTED, SO POSTING
+002140*                      THEM AGAIN WOULD HAVE WRITTEN ZEROES.
+002141*    2024-07-16  RH    CHECKPOINT RESUME NOW ALSO CHECKS THE RACE
+002142*                      COUNT AND A CHECKSUM OF THE LOADED SHEET
+002143*                      BEFORE TRUSTING THE RUNNING PRODUCT - A
+002144*                      CHECKPOINT LEFT OVER FROM A DIFFERENT
+002145*                      RACEIN NO LONGER LOOKS LIKE A VALID RESUME
+002146*                      POINT JUST BECAUSE A MATCHING RACE ID
+002147*                      HAPPENS TO STILL BE IN THE TABLE - A
+002148*                      MISMATCH NOW WARNS AND RUNS THE WHOLE
+002150*                      SHEET FRESH.  RESULTS AND REPORT ROWS ARE
+002160*                      ALSO NOW POSTED RACE BY RACE AS EACH HEAT
+002170*                      FINISHES, RIGHT ALONGSIDE ITS CHECKPOINT,
+002180*                      INSTEAD OF BEING BATCHED TO THE END OF THE
+002190*                      RUN - A KILLED RUN NO LONGER LEAVES HEATS
+002200*                      IT ACTUALLY FINISHED WITHOUT A RESULTS OR
+002210*                      REPORT ROW.  RACEIN NOW HAS A FILE STATUS
+002220*                      CHECK LIKE THE OTHER FILES IN THIS PROGRAM
+002230*                      SO A MISSING RACE SHEET ABORTS CLEANLY
+002240*                      INSTEAD OF ABENDING.
+002250*****************************************************************
+002260     PROGRAM-ID. partOne.
+002270     ENVIRONMENT DIVISION.
+002280     INPUT-OUTPUT SECTION.
+002290     FILE-CONTROL.
+002300         SELECT RACE-FILE ASSIGN TO "RACEIN"
+002310             ORGANIZATION IS LINE SEQUENTIAL
+002320             FILE STATUS IS WS-RACE-STATUS.
+002330         SELECT RESULTS-FILE ASSIGN TO "RESULTS"
+002340             ORGANIZATION IS LINE SEQUENTIAL
+002350             FILE STATUS IS WS-RESULTS-STATUS.
+002360         SELECT REPORT-FILE ASSIGN TO "REPORT"
+002370             ORGANIZATION IS LINE SEQUENTIAL
+002380             FILE STATUS IS WS-REPORT-STATUS.
+002390         SELECT CHKPT-FILE ASSIGN TO "CHKPT"
+002400             ORGANIZATION IS LINE SEQUENTIAL
+002410             FILE STATUS IS WS-CHKPT-STATUS.
+002420     DATA DIVISION.
+002430     FILE SECTION.
+002440     FD  RACE-FILE.
+002450         COPY RACEREC.
+002460     FD  RESULTS-FILE.
+002470         COPY RESLTREC.
+002480     FD  REPORT-FILE.
+002490         COPY REPRTREC.
+002500     FD  CHKPT-FILE.
+002510         COPY CHKPTREC.
+002520     WORKING-STORAGE SECTION.
+002530     01  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+002540         88  WS-EOF                 VALUE 'Y'.
+002550     01  WS-VALID-SW                PIC X(01) VALUE 'Y'.
+002560         88  WS-ALL-VALID           VALUE 'Y'.
+002570     01  WS-RACE-STATUS             PIC X(02) VALUE SPACES.
+002580     01  WS-RESULTS-STATUS          PIC X(02) VALUE SPACES.
+002590     01  WS-REPORT-STATUS           PIC X(02) VALUE SPACES.
+002600     01  WS-CHKPT-STATUS            PIC X(02) VALUE SPACES.
+002610     01  WS-RUN-DATE                PIC 9(08) VALUE 0.
+002620     01  WS-RACE-COUNT              PIC 9(04) VALUE 0.
+002630     01  WS-SUB                     PIC 9(04) VALUE 0.
+002640     01  WS-START-SUB               PIC 9(04) VALUE 1.
+002650     01  WS-RESUME-SUB              PIC 9(04) VALUE 0.
+002660     01  WS-SHEET-CHECKSUM          PIC 9(18) VALUE 0.
+002670     01  WS-FINAL-RESULT            PIC 9(18) VALUE 1.
+002680     01  RACE-TABLE.
+002690         05  RACE-ENTRY OCCURS 50 TIMES.
+002700             10  RT-RACE-ID         PIC 9(04).
+002710             10  RT-TIME            PIC 9(15).
+002720             10  RT-DIST            PIC 9(15).
+002730             10  RT-RES-COUNT       PIC 9(15) VALUE 0.
+002740             10  RT-MIN-SPEED       PIC 9(15) VALUE 0.
+002750             10  RT-MAX-SPEED       PIC 9(15) VALUE 0.
+002760             10  RT-MARGIN          PIC 9(18) VALUE 0.
+002770     01  RP-TIME-EDIT               PIC Z(07)9.
+002780     01  RP-DIST-EDIT               PIC Z(11)9.
+002790     01  RP-COUNT-EDIT              PIC Z(14)9.
+002800     01  RP-RESULT-EDIT             PIC Z(17)9.
+002810     01  RP-MINSPD-EDIT             PIC Z(14)9.
+002820     01  RP-MAXSPD-EDIT             PIC Z(14)9.
+002830     01  RP-MARGIN-EDIT             PIC Z(17)9.
+002840     PROCEDURE DIVISION.
+002850     MAIN-PROCEDURE.
+002860         ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002870         PERFORM 1000-LOAD-RACES.
+002880         PERFORM 1500-VALIDATE-RACES.
+002890         PERFORM 1700-CHECK-FOR-CHECKPOINT.
+002900         IF WS-START-SUB = 1
+002910             PERFORM 4000-WRITE-REPORT-HEADER
+002920         END-IF.
+002930         PERFORM 2000-CALC-ONE-RACE
+002940             VARYING WS-SUB FROM WS-START-SUB BY 1
+002950             UNTIL WS-SUB > WS-RACE-COUNT.
+002960         PERFORM 1900-CLEAR-CHECKPOINT.
+002970         PERFORM 3500-WRITE-OVERALL-RESULT.
+002980         PERFORM 4500-WRITE-OVERALL-REPORT-LINE.
+002990
+003000         DISPLAY "Final result: " WS-FINAL-RESULT.
+003010
+003020         STOP RUN.
+003030*****************************************************************
+003040*    1000-LOAD-RACES - READ THE DAY'S RACE SHEET INTO THE TABLE.
+003050*    RACE-TABLE IS FIXED AT RACE-ENTRY OCCURS 50 TIMES, SO A SHEET
+003060*    WITH MORE THAN 50 HEATS IS REJECTED RATHER THAN INDEXED PAST
+003070*    THE END OF THE TABLE.
+003080*****************************************************************
+003090     1000-LOAD-RACES.
+003100         OPEN INPUT RACE-FILE.
+003110         IF WS-RACE-STATUS NOT = "00"
+003120             DISPLAY "PARTONE: CANNOT OPEN RACEIN - RUN ABORTED "
+003130                 "(STATUS " WS-RACE-STATUS ")"
+003140             MOVE 16 TO RETURN-CODE
+003150             STOP RUN
+003160         END-IF.
+003170         PERFORM UNTIL WS-EOF
+003180             READ RACE-FILE
+003190                 AT END
+003200                     SET WS-EOF TO TRUE
+003210                 NOT AT END
+003220                     IF WS-RACE-COUNT NOT LESS THAN 50
+003230                         DISPLAY "PARTONE: RACE SHEET HAS MORE "
+003240                             "THAN 50 HEATS - RUN ABORTED"
+003250                         MOVE 16 TO RETURN-CODE
+003260                         STOP RUN
+003270                     END-IF
+003280                     ADD 1 TO WS-RACE-COUNT
+003290                     MOVE RF-RACE-ID TO RT-RACE-ID (WS-RACE-COUNT)
+003300                     MOVE RF-RACE-TIME TO RT-TIME (WS-RACE-COUNT)
+003310                     MOVE RF-RACE-DIST TO RT-DIST (WS-RACE-COUNT)
+003320             END-READ
+003330         END-PERFORM.
+003340         CLOSE RACE-FILE.
+003350*****************************************************************
+003360*    1500-VALIDATE-RACES - REJECT THE RACE SHEET IF ANY HEAT'S
+003370*    TIME OR DISTANCE IS BLANK, ZERO, OR NOT NUMERIC, BEFORE
+003380*    HANDING THE TABLE OFF TO THE CALCULATION LOOP.  A RACE TIME
+003390*    OR DISTANCE IS CARRIED UNSIGNED (PIC 9), SO A NEGATIVE
+003400*    FIGURE ON THE RACE SHEET SHOWS UP HERE AS NOT NUMERIC.
+003410*****************************************************************
+003420     1500-VALIDATE-RACES.
+003430         PERFORM 1600-VALIDATE-ONE-RACE
+003440             VARYING WS-SUB FROM 1 BY 1
+003450             UNTIL WS-SUB > WS-RACE-COUNT.
+003460         IF NOT WS-ALL-VALID
+003470             DISPLAY "PARTONE: ONE OR MORE RACES FAILED "
+003480                 "VALIDATION - RUN ABORTED"
+003490             MOVE 16 TO RETURN-CODE
+003500             STOP RUN
+003510         END-IF.
+003520     1600-VALIDATE-ONE-RACE.
+003530         IF RT-TIME (WS-SUB) NOT NUMERIC
+003540                 OR RT-DIST (WS-SUB) NOT NUMERIC
+003550             DISPLAY "RACE " RT-RACE-ID (WS-SUB)
+003560                 " REJECTED - TIME OR DISTANCE IS BLANK OR "
+003570                 "NOT NUMERIC"
+003580             MOVE 'N' TO WS-VALID-SW
+003590         ELSE
+003600             IF RT-TIME (WS-SUB) = ZERO
+003610                     OR RT-DIST (WS-SUB) = ZERO
+003620                 DISPLAY "RACE " RT-RACE-ID (WS-SUB)
+003630                     " REJECTED - TIME OR DISTANCE IS ZERO"
+003640                 MOVE 'N' TO WS-VALID-SW
+003650             END-IF
+003660         END-IF.
+003670*****************************************************************
+003680*    1700-CHECK-FOR-CHECKPOINT - IF A CHECKPOINT FROM A PRIOR,
+003690*    UNFINISHED RUN AGAINST THIS RACE SHEET EXISTS, PICK UP THE
+003700*    RUNNING PRODUCT FROM THERE AND START AT THE NEXT UNPROCESSED
+003710*    RACE INSTEAD OF RACE ONE.  THE CHECKPOINT IS ONLY TRUSTED WHEN
+003720*   ITS RACE COUNT AND SHEET CHECKSUM MATCH TODAY'S RACE-TABLE -
+003730*   OTHERWISE IT WAS LEFT OVER FROM A DIFFERENT RACEIN AND THE RUN
+003740*   STARTS FRESH FROM RACE ONE INSTEAD OF TRUSTING A STALE FIGURE.
+003750*****************************************************************
+003760     1700-CHECK-FOR-CHECKPOINT.
+003770         MOVE 1 TO WS-START-SUB.
+003780         PERFORM 1750-COMPUTE-SHEET-CHECKSUM.
+003790         OPEN INPUT CHKPT-FILE.
+003800         IF WS-CHKPT-STATUS = "00"
+003810             READ CHKPT-FILE
+003820                 AT END
+003830                     CONTINUE
+003840             END-READ
+003850             CLOSE CHKPT-FILE
+003860             IF CK-LAST-RACE-ID NOT = 0
+003870                 IF CK-RACE-COUNT = WS-RACE-COUNT
+003880                         AND CK-SHEET-CHECKSUM = WS-SHEET-CHECKSUM
+003890                     PERFORM 1710-RESUME-FROM-CHECKPOINT
+003900                 ELSE
+003910                     DISPLAY "PARTONE: CHECKPOINT DOES NOT MATCH "
+003920                         "TODAY'S RACE SHEET - IGNORING IT AND "
+003930                         "STARTING FROM RACE ONE"
+003940                 END-IF
+003950             END-IF
+003960         END-IF.
+003970     1710-RESUME-FROM-CHECKPOINT.
+003980         MOVE 0 TO WS-RESUME-SUB.
+003990         PERFORM 1720-FIND-RESUME-RACE
+004000             VARYING WS-SUB FROM 1 BY 1
+004010             UNTIL WS-SUB > WS-RACE-COUNT.
+004020         IF WS-RESUME-SUB > 0
+004030             COMPUTE WS-START-SUB = WS-RESUME-SUB + 1
+004040             MOVE CK-RUNNING-PRODUCT TO WS-FINAL-RESULT
+004050             DISPLAY "PARTONE: RESUMING AFTER RACE "
+004060                 CK-LAST-RACE-ID " (CHECKPOINT FOUND)"
+004070         END-IF.
+004080     1720-FIND-RESUME-RACE.
+004090         IF RT-RACE-ID (WS-SUB) = CK-LAST-RACE-ID
+004100             MOVE WS-SUB TO WS-RESUME-SUB
+004110         END-IF.
+004120*****************************************************************
+004130*    1750-COMPUTE-SHEET-CHECKSUM - SUM EVERY LOADED HEAT'S TIME
+004140*    AND DISTANCE INTO WS-SHEET-CHECKSUM, ALONG WITH WS-RACE-COUNT,
+004150*    TO IDENTIFY THE RACE SHEET THIS RUN LOADED.  A CHECKPOINT IS
+004160*    TRUSTED ONLY WHEN BOTH MATCH THE VALUES IT WAS WRITTEN WITH.
+004170*****************************************************************
+004180     1750-COMPUTE-SHEET-CHECKSUM.
+004190         MOVE 0 TO WS-SHEET-CHECKSUM.
+004200         PERFORM 1760-ADD-RACE-TO-CHECKSUM
+004210             VARYING WS-SUB FROM 1 BY 1
+004220             UNTIL WS-SUB > WS-RACE-COUNT.
+004230     1760-ADD-RACE-TO-CHECKSUM.
+004240         ADD RT-TIME (WS-SUB) RT-DIST (WS-SUB)
+004250             TO WS-SHEET-CHECKSUM.
+004260*****************************************************************
+004270*    1800-WRITE-CHECKPOINT - RECORD THE LAST RACE FULLY POSTED TO
+004280*    THE RUNNING PRODUCT, SO A KILLED OR ABENDED RUN CAN RESUME
+004290*    AT THE NEXT RACE INSTEAD OF FROM RACE ONE.
+004300*****************************************************************
+004310     1800-WRITE-CHECKPOINT.
+004320         OPEN OUTPUT CHKPT-FILE.
+004330         MOVE SPACES TO CHKPT-FILE-RECORD.
+004340         MOVE RT-RACE-ID (WS-SUB) TO CK-LAST-RACE-ID.
+004350         MOVE WS-FINAL-RESULT TO CK-RUNNING-PRODUCT.
+004360         MOVE WS-RACE-COUNT TO CK-RACE-COUNT.
+004370         MOVE WS-SHEET-CHECKSUM TO CK-SHEET-CHECKSUM.
+004380         WRITE CHKPT-FILE-RECORD.
+004390         CLOSE CHKPT-FILE.
+004400*****************************************************************
+004410*    1900-CLEAR-CHECKPOINT - ALL RACES PROCESSED SUCCESSFULLY -
+004420*    RESET THE CHECKPOINT TO "NONE" SO THE NEXT RUN (LIKELY A
+004430*    NEW DAY'S RACE SHEET) DOES NOT TRY TO RESUME FROM IT.
+004440*****************************************************************
+004450     1900-CLEAR-CHECKPOINT.
+004460         OPEN OUTPUT CHKPT-FILE.
+004470         MOVE SPACES TO CHKPT-FILE-RECORD.
+004480         MOVE 0 TO CK-LAST-RACE-ID.
+004490         MOVE 0 TO CK-RUNNING-PRODUCT.
+004500         MOVE 0 TO CK-RACE-COUNT.
+004510         MOVE 0 TO CK-SHEET-CHECKSUM.
+004520         WRITE CHKPT-FILE-RECORD.
+004530         CLOSE CHKPT-FILE.
+004540*****************************************************************
+004550*    2000-CALC-ONE-RACE - CLOSED-FORM COUNT OF WINNING HOLD
+004560*    TIMES FOR RACE WS-SUB (VIA RACECALC), THEN FOLD IT INTO
+004570*    THE RUNNING PRODUCT.  THE CHECKPOINT, THIS RACE'S RESULTS
+004580*    ROW, AND THIS RACE'S REPORT LINES ARE ALL POSTED BEFORE
+004590*    MOVING ON TO THE NEXT RACE, SO A RUN KILLED PARTWAY THROUGH
+004600*    A LONG SHEET LEAVES EVERY RACE IT DID FINISH FULLY POSTED,
+004610*    NOT JUST CHECKPOINTED.
+004620*****************************************************************
+004630     2000-CALC-ONE-RACE.
+004640         CALL "RACECALC" USING RT-TIME (WS-SUB) RT-DIST (WS-SUB)
+004650                 RT-RES-COUNT (WS-SUB) RT-MIN-SPEED (WS-SUB)
+004660                 RT-MAX-SPEED (WS-SUB) RT-MARGIN (WS-SUB).
+004670         MULTIPLY WS-FINAL-RESULT BY RT-RES-COUNT (WS-SUB)
+004680             GIVING WS-FINAL-RESULT
+004690             ON SIZE ERROR
+004700                 DISPLAY "PARTONE: OVERFLOW MULTIPLYING RACE "
+004710                     RT-RACE-ID (WS-SUB)
+004720                     " INTO THE RUNNING PRODUCT - RUN ABORTED"
+004730                 MOVE 16 TO RETURN-CODE
+004740                 STOP RUN
+004750         END-MULTIPLY.
+004760         PERFORM 1800-WRITE-CHECKPOINT.
+004770         PERFORM 3000-WRITE-RACE-RESULT.
+004780         PERFORM 4100-WRITE-RACE-REPORT-LINE.
+004790*****************************************************************
+004800*    3000-WRITE-RACE-RESULT - APPEND ONE RACE'S FIGURE TO THE
+004810*    SHARED RESULTS FILE, KEYED BY TODAY'S RUN DATE, AS SOON AS
+004820*    RACE WS-SUB IS FULLY CALCULATED - NOT BATCHED TO THE END OF
+004830*    THE RUN - SO DOWNSTREAM JOBS AND RECONCIL CAN PICK UP EVERY
+004840*    RACE THIS RUN ACTUALLY FINISHED, EVEN IF THE RUN IS LATER
+004850*    KILLED BEFORE REACHING THE END OF THE SHEET.
+004860*****************************************************************
+004870     3000-WRITE-RACE-RESULT.
+004880         OPEN EXTEND RESULTS-FILE.
+004890         IF WS-RESULTS-STATUS = "35"
+004900             OPEN OUTPUT RESULTS-FILE
+004910         END-IF.
+004920         MOVE SPACES TO RESULT-FILE-RECORD.
+004930         MOVE WS-RUN-DATE TO RS-RUN-DATE.
+004940         MOVE "PARTONE " TO RS-PROGRAM-ID.
+004950         MOVE RT-RACE-ID (WS-SUB) TO RS-RACE-ID.
+004960         MOVE RT-RES-COUNT (WS-SUB) TO RS-FINAL-RESULT.
+004970         WRITE RESULT-FILE-RECORD.
+004980         CLOSE RESULTS-FILE.
+004990*****************************************************************
+005000*    3500-WRITE-OVERALL-RESULT - APPEND THE OVERALL FINAL RESULT
+005010*    (RACE ID 0000) TO THE RESULTS FILE ONCE THE WHOLE SHEET HAS
+005020*    BEEN PROCESSED.
+005030*****************************************************************
+005040     3500-WRITE-OVERALL-RESULT.
+005050         OPEN EXTEND RESULTS-FILE.
+005060         IF WS-RESULTS-STATUS = "35"
+005070             OPEN OUTPUT RESULTS-FILE
+005080         END-IF.
+005090         MOVE SPACES TO RESULT-FILE-RECORD.
+005100         MOVE WS-RUN-DATE TO RS-RUN-DATE.
+005110         MOVE "PARTONE " TO RS-PROGRAM-ID.
+005120         MOVE 0 TO RS-RACE-ID.
+005130         MOVE WS-FINAL-RESULT TO RS-FINAL-RESULT.
+005140         WRITE RESULT-FILE-RECORD.
+005150         CLOSE RESULTS-FILE.
+005160*****************************************************************
+005170*    4000-WRITE-REPORT-HEADER - APPEND THE REPORT'S OPENING
+005180*    HEADER LINE NAMING THE RUN DATE AND PROGRAM.  WRITTEN ONCE,
+005190*    BEFORE THE FIRST RACE OF A FRESH RUN - A RESUMED RUN SKIPS
+005200*    THIS SINCE THE EARLIER RUN ALREADY WROTE IT.
+005210*****************************************************************
+005220     4000-WRITE-REPORT-HEADER.
+005230         OPEN EXTEND REPORT-FILE.
+005240         IF WS-REPORT-STATUS = "35"
+005250             OPEN OUTPUT REPORT-FILE
+005260         END-IF.
+005270         MOVE SPACES TO REPORT-LINE.
+005280         STRING "QUALIFYING RACE REPORT - PARTONE - RUN DATE "
+005290                 DELIMITED BY SIZE
+005300                 WS-RUN-DATE DELIMITED BY SIZE
+005310                 INTO RPT-TEXT
+005320         END-STRING.
+005330         WRITE REPORT-LINE.
+005340         CLOSE REPORT-FILE.
+005350*****************************************************************
+005360*    4500-WRITE-OVERALL-REPORT-LINE - APPEND THE CLOSING OVERALL
+005370*    RESULT LINE ONCE THE WHOLE SHEET HAS BEEN PROCESSED.
+005380*****************************************************************
+005390     4500-WRITE-OVERALL-REPORT-LINE.
+005400         OPEN EXTEND REPORT-FILE.
+005410         IF WS-REPORT-STATUS = "35"
+005420             OPEN OUTPUT REPORT-FILE
+005430         END-IF.
+005440         MOVE SPACES TO REPORT-LINE.
+005450         MOVE WS-FINAL-RESULT TO RP-RESULT-EDIT.
+005460         STRING "OVERALL FINAL RESULT: " DELIMITED BY SIZE
+005470                 RP-RESULT-EDIT DELIMITED BY SIZE
+005480                 INTO RPT-TEXT
+005490         END-STRING.
+005500         WRITE REPORT-LINE.
+005510         CLOSE REPORT-FILE.
+005520*****************************************************************
+005530*    4100-WRITE-RACE-REPORT-LINE - APPEND ONE RACE'S TWO REPORT
+005540*    LINES (FIGURES USED, THEN WINNING-MARGIN STATISTICS) AS SOON
+005550*    AS RACE WS-SUB IS FULLY CALCULATED - NOT BATCHED TO THE END
+005560*    OF THE RUN.
+005570*****************************************************************
+005580     4100-WRITE-RACE-REPORT-LINE.
+005590         OPEN EXTEND REPORT-FILE.
+005600         IF WS-REPORT-STATUS = "35"
+005610             OPEN OUTPUT REPORT-FILE
+005620         END-IF.
+005630         MOVE SPACES TO REPORT-LINE.
+005640         MOVE RT-TIME (WS-SUB) TO RP-TIME-EDIT.
+005650         MOVE RT-DIST (WS-SUB) TO RP-DIST-EDIT.
+005660         MOVE RT-RES-COUNT (WS-SUB) TO RP-COUNT-EDIT.
+005670         STRING "  RACE " DELIMITED BY SIZE
+005680                 RT-RACE-ID (WS-SUB) DELIMITED BY SIZE
+005690                 "  TIME " DELIMITED BY SIZE
+005700                 RP-TIME-EDIT DELIMITED BY SIZE
+005710                 "  DIST " DELIMITED BY SIZE
+005720                 RP-DIST-EDIT DELIMITED BY SIZE
+005730                 "  WINNING COUNT " DELIMITED BY SIZE
+005740                 RP-COUNT-EDIT DELIMITED BY SIZE
+005750                 INTO RPT-TEXT
+005760         END-STRING.
+005770         WRITE REPORT-LINE.
+005780         MOVE SPACES TO REPORT-LINE.
+005790         MOVE RT-MIN-SPEED (WS-SUB) TO RP-MINSPD-EDIT.
+005800         MOVE RT-MAX-SPEED (WS-SUB) TO RP-MAXSPD-EDIT.
+005810         MOVE RT-MARGIN (WS-SUB) TO RP-MARGIN-EDIT.
+005820         STRING "    MIN SPEED " DELIMITED BY SIZE
+005830                 RP-MINSPD-EDIT DELIMITED BY SIZE
+005840                 "  MAX SPEED " DELIMITED BY SIZE
+005850                 RP-MAXSPD-EDIT DELIMITED BY SIZE
+005860                 "  TIGHTEST MARGIN " DELIMITED BY SIZE
+005870                 RP-MARGIN-EDIT DELIMITED BY SIZE
+005880                 INTO RPT-TEXT
+005890         END-STRING.
+005900         WRITE REPORT-LINE.
+005910         CLOSE REPORT-FILE.
+005920     END PROGRAM partOne.
