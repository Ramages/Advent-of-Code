@@ -1,22 +1,228 @@
-000100     IDENTIFICATION DIVISION.
-000200     PROGRAM-ID. partTwo.
-000300     ENVIRONMENT DIVISION.
-000400     DATA DIVISION.
-000500     WORKING-STORAGE SECTION.
-000600          01 tiem PIC 9(8) VALUE xxxx.
-000800          01 time_sq PIC 9(32) VALUE 0.
-000800          01 4xDist PIC 9(32) VALUE 0.
-000800          01 hi PIC 9(16) VALUE 0.
-000900          01 lo PIC 9(16) VALUE 0.
-001800          01 final_result PIC 9(12) VALUE 0.
-001900     PROCEDURE DIVISION.
-002000     MAIN-PROCEDURE.
-000000          COMPUTE time_sq = tiem*tiem.
-000000          COMPUTE 4xDist = 4*xxxx.
-002900          COMPUTE hi = (-tiem - (time_sq - 4xDist)**0.5) / -2.
-002900          COMPUTE lo = (-tiem + (time_sq - 4xDist)**0.5) / -2.
-000000          COMPUTE final_result = hi - lo.
-003000          DISPLAY "Final result: " final_result.
-003100
-003200          STOP RUN.
-005300     END PROGRAM partTwo.
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*    PROGRAM:      PARTTWO
+000400*    AUTHOR:       R. HALVERSEN
+000500*    INSTALLATION: QUALIFYING OPERATIONS
+000600*    DATE-WRITTEN: 2023-12-06
+000700*
+000800*    TREATS THE WHOLE DAY'S RACE SHEET AS ONE COMBINED RACE -
+000900*    THE TIME AND DISTANCE FIGURES FROM EACH HEAT ARE
+001000*    CONCATENATED TOGETHER (KERNING TOGETHER THE SEPARATE
+001100*    NUMBERS INTO ONE BIG NUMBER) - AND COUNTS THE WINNING
+001200*    HOLD TIMES FOR THAT SINGLE COMBINED RACE VIA THE
+001300*    CLOSED-FORM ROOT CALCULATION.
+001400*
+001500*    MODIFICATION HISTORY.
+001600*    DATE        INIT  DESCRIPTION
+001700*    ----------  ----  ----------------------------------------
+001800*    2023-12-06  RH    ORIGINAL VERSION - COMBINED TIME/DIST
+001900*                      HARDCODED AS A SINGLE LITERAL EACH.
+002000*    2024-01-17  RH    NOW READS THE SAME RACE PARAMETER FILE
+002100*                      (RACEIN) AS PARTONE AND BUILDS THE
+002200*                      COMBINED TIME/DISTANCE BY CONCATENATING
+002300*                      EACH HEAT'S FIGURES IN FILE ORDER,
+002400*                      INSTEAD OF KEEPING ITS OWN SEPARATELY
+002500*                      MAINTAINED LITERAL - PARTONE AND
+002600*                      PARTTWO NOW COME FROM ONE SOURCE OF
+002700*                      TRUTH, WHICH IS WHAT LETS RECONCIL
+002800*                      CROSS-CHECK THEM.
+002810*    2024-02-06  RH    NOW APPENDS THE OVERALL FINAL RESULT TO
+002820*                      THE SHARED RESULTS FILE SO RECONCIL CAN
+002830*                      CROSS-CHECK THIS RUN AGAINST PARTONE'S.
+002840*    2024-03-10  RH    ADDED A NARRATIVE REPORT FILE (REPORT)
+002850*                      ALONGSIDE THE MACHINE-READABLE RESULTS
+002860*                      FILE SO THE QUALIFYING COMMITTEE HAS A
+002870*                      PLAIN-TEXT RECORD OF EACH RUN'S FIGURES
+002880*                      WITHOUT HAVING TO DECODE THE RESULTS FILE.
+002890*    2024-07-15  RH    THE COMBINED TIME/DISTANCE STRING NOW
+002891*                      CARRIES AN ON OVERFLOW CHECK - A RACE
+002892*                      SHEET WITH ENOUGH HEATS TO CARRY THE
+002893*                      COMBINED FIGURE PAST 15 DIGITS WAS
+002894*                      OTHERWISE SILENTLY TRUNCATED INSTEAD OF
+002895*                      BEING CAUGHT AND REJECTED.
+002896*    2024-07-16  RH    RACEIN NOW HAS A FILE STATUS CHECK LIKE
+002897*                      THE OTHER FILES IN THIS PROGRAM, SO A
+002898*                      MISSING RACE SHEET ABORTS CLEANLY INSTEAD
+002899*                      OF ABENDING.
+002900******************************************************************
+003000     PROGRAM-ID. partTwo.
+003100     ENVIRONMENT DIVISION.
+003200     INPUT-OUTPUT SECTION.
+003300     FILE-CONTROL.
+003400         SELECT RACE-FILE ASSIGN TO "RACEIN"
+003500             ORGANIZATION IS LINE SEQUENTIAL
+003505             FILE STATUS IS WS-RACE-STATUS.
+003510         SELECT RESULTS-FILE ASSIGN TO "RESULTS"
+003520             ORGANIZATION IS LINE SEQUENTIAL
+003530             FILE STATUS IS WS-RESULTS-STATUS.
+003540         SELECT REPORT-FILE ASSIGN TO "REPORT"
+003550             ORGANIZATION IS LINE SEQUENTIAL
+003560             FILE STATUS IS WS-REPORT-STATUS.
+003600     DATA DIVISION.
+003700     FILE SECTION.
+003800     FD  RACE-FILE.
+003900         COPY RACEREC.
+003910     FD  RESULTS-FILE.
+003920         COPY RESLTREC.
+003930     FD  REPORT-FILE.
+003940         COPY REPRTREC.
+004000     WORKING-STORAGE SECTION.
+004100     01  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+004200         88  WS-EOF                 VALUE 'Y'.
+004205     01  WS-RACE-STATUS             PIC X(02) VALUE SPACES.
+004210     01  WS-RESULTS-STATUS          PIC X(02) VALUE SPACES.
+004215     01  WS-REPORT-STATUS           PIC X(02) VALUE SPACES.
+004220     01  WS-RUN-DATE                PIC 9(08) VALUE 0.
+004300     01  WS-RACE-COUNT              PIC 9(04) VALUE 0.
+004400     01  WS-TIME-TEXT               PIC X(08).
+004500     01  WS-DIST-TEXT               PIC X(12).
+004600     01  WS-LEAD-ZEROS              PIC 9(02) VALUE 0.
+004700     01  WS-TIME-PTR                PIC 9(03) VALUE 1.
+004800     01  WS-DIST-PTR                PIC 9(03) VALUE 1.
+004900     01  WS-COMBINED-TIME-TEXT      PIC X(15) VALUE SPACES.
+005000     01  WS-COMBINED-DIST-TEXT      PIC X(15) VALUE SPACES.
+005010     01  WS-COMBINE-OVFL-SW         PIC X(01) VALUE 'N'.
+005020         88  WS-COMBINE-OVFL        VALUE 'Y'.
+005100     01  WS-COMBINED-TIME           PIC 9(15) VALUE 0.
+005200     01  WS-COMBINED-DIST           PIC 9(15) VALUE 0.
+005300     01  WS-WIN-COUNT               PIC 9(15) VALUE 0.
+005400     01  WS-MIN-SPEED               PIC 9(15) VALUE 0.
+005500     01  WS-MAX-SPEED               PIC 9(15) VALUE 0.
+005600     01  WS-MARGIN                  PIC 9(18) VALUE 0.
+005700     01  WS-FINAL-RESULT            PIC 9(15) VALUE 0.
+005710     01  RP-TIME-EDIT               PIC Z(14)9.
+005720     01  RP-DIST-EDIT               PIC Z(14)9.
+005730     01  RP-RESULT-EDIT             PIC Z(14)9.
+005800     PROCEDURE DIVISION.
+005900     MAIN-PROCEDURE.
+005910         ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+006000         PERFORM 1000-LOAD-AND-COMBINE.
+006005         IF WS-COMBINE-OVFL
+006006             DISPLAY "PARTTWO: COMBINED RACE FIGURE EXCEEDS 15 "
+006007                 "DIGITS - RUN ABORTED"
+006008             MOVE 16 TO RETURN-CODE
+006009             STOP RUN
+006010         END-IF.
+006100         CALL "RACECALC" USING WS-COMBINED-TIME WS-COMBINED-DIST
+006200             WS-WIN-COUNT WS-MIN-SPEED WS-MAX-SPEED WS-MARGIN.
+006300         MOVE WS-WIN-COUNT TO WS-FINAL-RESULT.
+006310         PERFORM 3000-WRITE-RESULTS.
+006320         PERFORM 4000-WRITE-REPORT.
+006400
+006500         DISPLAY "Final result: " WS-FINAL-RESULT.
+006600
+006700         STOP RUN.
+006800******************************************************************
+006900*    1000-LOAD-AND-COMBINE - READ EACH HEAT OFF THE RACE SHEET
+007000*    AND KERN ITS TIME AND DISTANCE ONTO THE COMBINED FIGURES.
+007100******************************************************************
+007200     1000-LOAD-AND-COMBINE.
+007250         OPEN INPUT RACE-FILE.
+007260         IF WS-RACE-STATUS NOT = "00"
+007270             DISPLAY "PARTTWO: CANNOT OPEN RACE FILE - STATUS "
+007280                 WS-RACE-STATUS " - RUN ABORTED"
+007290             MOVE 16 TO RETURN-CODE
+007295             STOP RUN
+007298         END-IF.
+007400         PERFORM UNTIL WS-EOF
+007500             READ RACE-FILE
+007600                 AT END
+007700                     SET WS-EOF TO TRUE
+007800                 NOT AT END
+007900                     PERFORM 1100-APPEND-RACE
+008000             END-READ
+008100         END-PERFORM.
+008200         CLOSE RACE-FILE.
+008300         MOVE WS-COMBINED-TIME-TEXT TO WS-COMBINED-TIME.
+008400         MOVE WS-COMBINED-DIST-TEXT TO WS-COMBINED-DIST.
+008500******************************************************************
+008600*    1100-APPEND-RACE - STRIP THE LEADING ZEROS RF-RACE-TIME
+008700*    AND RF-RACE-DIST CARRY AS FIXED-WIDTH NUMERICS, THEN
+008800*    STRING THE SIGNIFICANT DIGITS ONTO THE COMBINED TEXT.
+008900******************************************************************
+009000     1100-APPEND-RACE.
+009100         ADD 1 TO WS-RACE-COUNT.
+009200         MOVE RF-RACE-TIME TO WS-TIME-TEXT.
+009300         MOVE RF-RACE-DIST TO WS-DIST-TEXT.
+009400
+009500         MOVE 0 TO WS-LEAD-ZEROS.
+009600         INSPECT WS-TIME-TEXT TALLYING WS-LEAD-ZEROS
+009700             FOR LEADING '0'.
+009800         IF WS-LEAD-ZEROS = LENGTH OF WS-TIME-TEXT
+009900             SUBTRACT 1 FROM WS-LEAD-ZEROS
+010000         END-IF.
+010100         STRING WS-TIME-TEXT (WS-LEAD-ZEROS + 1:)
+010200                 DELIMITED BY SIZE
+010300                 INTO WS-COMBINED-TIME-TEXT
+010400                 WITH POINTER WS-TIME-PTR
+010410             ON OVERFLOW
+010420                 SET WS-COMBINE-OVFL TO TRUE
+010500         END-STRING.
+010600
+010700         MOVE 0 TO WS-LEAD-ZEROS.
+010800         INSPECT WS-DIST-TEXT TALLYING WS-LEAD-ZEROS
+010900             FOR LEADING '0'.
+011000         IF WS-LEAD-ZEROS = LENGTH OF WS-DIST-TEXT
+011100             SUBTRACT 1 FROM WS-LEAD-ZEROS
+011200         END-IF.
+011300         STRING WS-DIST-TEXT (WS-LEAD-ZEROS + 1:)
+011400                 DELIMITED BY SIZE
+011500                 INTO WS-COMBINED-DIST-TEXT
+011600                 WITH POINTER WS-DIST-PTR
+011610             ON OVERFLOW
+011620                 SET WS-COMBINE-OVFL TO TRUE
+011700         END-STRING.
+011710******************************************************************
+011720*    3000-WRITE-RESULTS - APPEND THE OVERALL FINAL RESULT TO
+011730*    THE SHARED RESULTS FILE, KEYED BY TODAY'S RUN DATE, SO
+011740*    DOWNSTREAM JOBS AND RECONCIL CAN PICK IT UP WITHOUT
+011750*    RERUNNING THE CALCULATION.
+011760******************************************************************
+011770     3000-WRITE-RESULTS.
+011780         OPEN EXTEND RESULTS-FILE.
+011790         IF WS-RESULTS-STATUS = "35"
+011800             OPEN OUTPUT RESULTS-FILE
+011810         END-IF.
+011815         MOVE SPACES TO RESULT-FILE-RECORD.
+011820         MOVE WS-RUN-DATE TO RS-RUN-DATE.
+011830         MOVE "PARTTWO " TO RS-PROGRAM-ID.
+011840         MOVE 0 TO RS-RACE-ID.
+011850         MOVE WS-FINAL-RESULT TO RS-FINAL-RESULT.
+011860         WRITE RESULT-FILE-RECORD.
+011870         CLOSE RESULTS-FILE.
+011890******************************************************************
+011900*    4000-WRITE-REPORT - APPEND A PLAIN-TEXT NARRATIVE OF THIS
+011910*    RUN (HEADER, COMBINED-RACE LINE, OVERALL RESULT) TO THE
+011920*    REPORT FILE FOR THE QUALIFYING COMMITTEE.
+011930******************************************************************
+011940     4000-WRITE-REPORT.
+011950         OPEN EXTEND REPORT-FILE.
+011960         IF WS-REPORT-STATUS = "35"
+011970             OPEN OUTPUT REPORT-FILE
+011980         END-IF.
+011990         MOVE SPACES TO REPORT-LINE.
+012000         STRING "QUALIFYING RACE REPORT - PARTTWO - RUN DATE "
+012010                 DELIMITED BY SIZE
+012020                 WS-RUN-DATE DELIMITED BY SIZE
+012030                 INTO RPT-TEXT
+012040         END-STRING.
+012050         WRITE REPORT-LINE.
+012060         MOVE SPACES TO REPORT-LINE.
+012070         MOVE WS-COMBINED-TIME TO RP-TIME-EDIT.
+012080         MOVE WS-COMBINED-DIST TO RP-DIST-EDIT.
+012090         STRING "  COMBINED RACE  TIME " DELIMITED BY SIZE
+012100                 RP-TIME-EDIT DELIMITED BY SIZE
+012110                 "  DIST " DELIMITED BY SIZE
+012120                 RP-DIST-EDIT DELIMITED BY SIZE
+012130                 INTO RPT-TEXT
+012140         END-STRING.
+012150         WRITE REPORT-LINE.
+012160         MOVE SPACES TO REPORT-LINE.
+012170         MOVE WS-FINAL-RESULT TO RP-RESULT-EDIT.
+012180         STRING "OVERALL FINAL RESULT: " DELIMITED BY SIZE
+012190                 RP-RESULT-EDIT DELIMITED BY SIZE
+012200                 INTO RPT-TEXT
+012210         END-STRING.
+012220         WRITE REPORT-LINE.
+012230         CLOSE REPORT-FILE.
+012240     END PROGRAM partTwo.
